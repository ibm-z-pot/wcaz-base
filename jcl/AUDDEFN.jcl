@@ -0,0 +1,18 @@
+//AUDDEFN  JOB  (ACCTNO),'DEFINE AUDITF',CLASS=A,MSGCLASS=X
+//*****************************************************************
+//* DEFINE THE AUDITF VSAM KSDS USED BY PROGA FOR ITS AUDIT TRAIL.
+//* KEY = AUD-CORR-ID (16 BYTES), RECORD LAYOUT IS COPYBOOK AUDITREC.
+//* RUN ONCE PER REGION BEFORE PROGA'S FCT/CSD ENTRY IS ENABLED.
+//*****************************************************************
+//STEP1    EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+   DEFINE CLUSTER (NAME(PROD.CICS.AUDITF)         -
+                   INDEXED                        -
+                   KEYS(16 0)                     -
+                   RECORDSIZE(113 113)              -
+                   FREESPACE(10 10)                -
+                   VOLUMES(SYSDA1))                -
+          DATA   (NAME(PROD.CICS.AUDITF.DATA))    -
+          INDEX  (NAME(PROD.CICS.AUDITF.INDEX))
+/*
