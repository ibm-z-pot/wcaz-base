@@ -0,0 +1,23 @@
+//TSTDRV   JOB  (ACCTNO),'PROGA REGRESSION',CLASS=A,MSGCLASS=X
+//*****************************************************************
+//* COMPILE TSTDRV AND RUN ITS CANNED TEST CASES AGAINST PROGA
+//* OFFLINE, NO CICS TERMINAL REQUIRED. TSTDRV HAS NO EXEC CICS
+//* COMMANDS OF ITS OWN SO IT COMPILES DIRECTLY WITH IGYCRCTL BELOW -
+//* NO TRANSLATE STEP IS NEEDED FOR IT.
+//* PROGA/PROGB/PROGC/PROGD DO CONTAIN EXEC CICS AND MUST ALREADY
+//* HAVE BEEN RUN THROUGH THE CICS COMMAND TRANSLATOR (DFHEITVL OR
+//* EQUIVALENT), COMPILED, AND LINKED INTO PROD.CICS.LOADLIB BY THE
+//* REGION'S NORMAL TRANSLATE-COMPILE-LINK PROCEDURE BEFORE THIS JOB
+//* RUNS - THAT STEP IS NOT REPEATED HERE.
+//*****************************************************************
+//COMPTST  EXEC PGM=IGYCRCTL
+//STEPLIB  DD   DSN=IGY.SIGYCOMP,DISP=SHR
+//SYSLIB   DD   DSN=PROD.CICS.COPYLIB,DISP=SHR
+//SYSIN    DD   DSN=PROD.CICS.SRCLIB(TSTDRV),DISP=SHR
+//SYSLIN   DD   DSN=&&LOADLIB(TSTDRV),DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//RUNTST   EXEC PGM=TSTDRV
+//STEPLIB  DD   DSN=&&LOADLIB,DISP=SHR
+//         DD   DSN=PROD.CICS.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//CEEDUMP  DD   SYSOUT=*
