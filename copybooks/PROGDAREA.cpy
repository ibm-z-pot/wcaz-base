@@ -0,0 +1,12 @@
+      *****************************************************************
+      * PROGDAREA - PROGD's own input/output fields for the follow-up
+      * step run after PROGC's response comes back. COPY this member
+      * (no leading 01-level, same convention as COMAREA) into the
+      * commarea so PROGD's fields ride alongside the fields already
+      * shared by PROGA/PROGB/PROGC, boxed off by the CA-PROGD- prefix.
+      *****************************************************************
+           05  CA-PROGD-REQUEST        PIC X(32).
+           05  CA-PROGD-RESPONSE       PIC X(32).
+           05  CA-PROGD-STATUS-CODE    PIC 9(02).
+               88  CA-PROGD-ST-OK                  VALUE 00.
+               88  CA-PROGD-ST-UNAVAILABLE         VALUE 30.
