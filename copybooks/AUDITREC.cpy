@@ -0,0 +1,18 @@
+      *****************************************************************
+      * AUDITREC - one audit record per PROGA invocation, written to
+      * the AUDITF VSAM KSDS (key = AUD-CORR-ID). Defined as CICS-
+      * managed via the FCT/CSD, so no COBOL SELECT/FD/OPEN is coded
+      * against it - EXEC CICS WRITE FILE opens it implicitly.
+      *****************************************************************
+           05  AUD-CORR-ID             PIC X(16).
+           05  AUD-STATUS-CODE         PIC 9(02).
+           05  AUD-TERM-ID             PIC X(04).
+           05  AUD-USER-ID             PIC X(08).
+           05  AUD-DATE                PIC X(08).
+           05  AUD-TIME                PIC X(06).
+           05  AUD-INBOUND-MSG         PIC X(32).
+           05  AUD-RESPONSE-MSG        PIC X(32).
+           05  AUD-SUCCESS-FLAG        PIC X(01).
+               88  AUD-SUCCESS                 VALUE 'Y'.
+               88  AUD-FAILURE                 VALUE 'N'.
+           05  AUD-ABEND-CODE          PIC X(04).
