@@ -0,0 +1,33 @@
+      *****************************************************************
+      * COMAREA - commarea layout shared by PROGA, PROGB and PROGC.
+      * COPY this member into WORKING-STORAGE (as the record built
+      * before a LINK) and into LINKAGE SECTION (as DFHCOMMAREA, or
+      * as a REDEFINES of DFHCOMMAREA) so all three programs agree on
+      * one layout instead of three hand-kept copies of it.
+      *****************************************************************
+           05  CA-CORR-ID              PIC X(16).
+           05  CA-SCENARIO             PIC X(04) VALUE 'PROD'.
+               88  CA-SCENARIO-PROD                VALUE 'PROD'.
+               88  CA-SCENARIO-TEST                VALUE 'TEST'.
+           05  CA-STATUS-CODE          PIC 9(02).
+               88  CA-ST-OK                        VALUE 00.
+               88  CA-ST-INVALID-REQUEST           VALUE 10.
+               88  CA-ST-UNAUTHORIZED              VALUE 20.
+               88  CA-ST-DOWNSTREAM-UNAVAILABLE    VALUE 30.
+               88  CA-ST-DEFAULTED                 VALUE 40.
+               88  CA-ST-ABEND                     VALUE 90.
+           05  CA-DEFAULTED-SW         PIC X(01).
+               88  CA-RESPONSE-DEFAULTED          VALUE 'Y'.
+               88  CA-RESPONSE-NOT-DEFAULTED      VALUE 'N'.
+           05  CA-MESSAGE              PIC X(32).
+           05  CA-TRAN-TYPE            PIC X(04).
+               88  CA-TRAN-PAYMENT                 VALUE 'PMT '.
+               88  CA-TRAN-INQUIRY                 VALUE 'INQ '.
+           05  CA-ACCOUNT-ID           PIC X(10).
+           05  CA-AMOUNT               PIC S9(09)V99 COMP-3.
+           05  CA-DETAIL               PIC X(20).
+           05  CA-TIMING.
+               10  CA-ELAPSED-PROGA        PIC 9(09) COMP.
+               10  CA-ELAPSED-PROGB        PIC 9(09) COMP.
+               10  CA-ELAPSED-PROGC        PIC 9(09) COMP.
+           COPY PROGDAREA.
