@@ -0,0 +1,115 @@
+      *****************************************************************
+      * COBOL Java interoperability PROGA -> PROGB -> PROGC
+      * TSTDRV - offline batch regression driver for PROGA.
+      *
+      * A CICS-translated program is compiled with an implicit
+      * PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA even though the
+      * application source only ever shows "PROCEDURE DIVISION." -
+      * the translator inserts the USING clause and the DFHEIBLK
+      * linkage. TSTDRV mimics that USING-list shape with a small
+      * WS-DFHEIBLK carrying only the handful of EIB fields PROGA
+      * actually references (task number, time, terminal id, commarea
+      * length) as plain DISPLAY items - it is a simplified stand-in
+      * for the real DFHEIBLK layout (whose fields are COMP-3 and in a
+      * different order), not a byte-for-byte copy of it, and CALLing
+      * PROGA this way only lines up once PROGA has been through the
+      * real CICS translator, which turns its EIB field references
+      * into offsets against that real DFHEIBLK layout instead of the
+      * WS-DFHEIBLK built here. Running this against the real
+      * PROGA/PROGB/PROGC load modules also requires those programs
+      * to be run through the CICS translate step (or driven under an
+      * EXEC-CICS stub interface) beforehand, same as any other batch
+      * test of translated CICS code.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TSTDRV.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-CASE-TABLE.
+           05  WS-CASE OCCURS 3 TIMES INDEXED BY WS-CASE-IX.
+               10  WS-CASE-NAME          PIC X(24).
+               10  WS-CASE-CALEN         PIC 9(05).
+               10  WS-CASE-TRAN-TYPE     PIC X(04).
+               10  WS-CASE-ACCOUNT-ID    PIC X(10).
+               10  WS-CASE-EXP-STATUS    PIC 9(02).
+               10  WS-CASE-EXP-MSG-SW    PIC X(01).
+                   88  WS-CASE-EXP-MSG-SET        VALUE 'Y'.
+                   88  WS-CASE-EXP-MSG-BLANK      VALUE 'N'.
+       01  WS-CASE-COUNT                 PIC 9(02) VALUE 3.
+       01  WS-CASE-IDX                   PIC 9(02).
+       01  WS-PASS-CT                    PIC 9(03) VALUE ZERO.
+       01  WS-FAIL-CT                    PIC 9(03) VALUE ZERO.
+       01  WS-DFHEIBLK.
+           05  DFHEIBLK-TASKN            PIC 9(07).
+           05  DFHEIBLK-TIME             PIC 9(07).
+           05  DFHEIBLK-TRMID            PIC X(04).
+           05  DFHEIBLK-CALEN            PIC 9(05).
+       01  WS-COMMAREA.
+           COPY COMAREA.
+      *
+       PROCEDURE DIVISION.
+           PERFORM INIT-TEST-CASES.
+           PERFORM RUN-ONE-CASE
+                   VARYING WS-CASE-IX FROM 1 BY 1
+                   UNTIL WS-CASE-IX > WS-CASE-COUNT.
+           PERFORM REPORT-RESULTS.
+           STOP RUN.
+      *
+       INIT-TEST-CASES.
+           INITIALIZE WS-CASE-TABLE.
+           MOVE 'NORMAL REQUEST'          TO WS-CASE-NAME(1).
+           MOVE LENGTH OF WS-COMMAREA     TO WS-CASE-CALEN(1).
+           MOVE 'PMT '                    TO WS-CASE-TRAN-TYPE(1).
+           MOVE '1234567890'              TO WS-CASE-ACCOUNT-ID(1).
+           MOVE 00                        TO WS-CASE-EXP-STATUS(1).
+           SET WS-CASE-EXP-MSG-SET(1)     TO TRUE.
+      *
+      * CALEN=30 is short of the full commarea but still >=
+      * WS-MIN-CALEN-FOR-STATUS in PROGA, so PROGA can and does write
+      * the rejection status code back for this case.
+           MOVE 'SHORT COMMAREA REJECTED' TO WS-CASE-NAME(2).
+           MOVE 00030                     TO WS-CASE-CALEN(2).
+           MOVE 10                        TO WS-CASE-EXP-STATUS(2).
+           SET WS-CASE-EXP-MSG-BLANK(2)   TO TRUE.
+      *
+      * CALEN=0 is too small even for PROGA to write CA-STATUS-CODE
+      * back safely, so the caller's commarea is never touched and
+      * the status stays at whatever it was on entry (zero here) -
+      * only the audit trail records the rejection.
+           MOVE 'ZERO LENGTH - NO STATUS' TO WS-CASE-NAME(3).
+           MOVE 00000                     TO WS-CASE-CALEN(3).
+           MOVE 00                        TO WS-CASE-EXP-STATUS(3).
+           SET WS-CASE-EXP-MSG-BLANK(3)   TO TRUE.
+      *
+       RUN-ONE-CASE.
+           INITIALIZE WS-COMMAREA.
+           MOVE WS-CASE-TRAN-TYPE(WS-CASE-IX)
+                TO CA-TRAN-TYPE OF WS-COMMAREA.
+           MOVE WS-CASE-ACCOUNT-ID(WS-CASE-IX)
+                TO CA-ACCOUNT-ID OF WS-COMMAREA.
+           MOVE 1                          TO DFHEIBLK-TASKN.
+           MOVE 1200000                    TO DFHEIBLK-TIME.
+           MOVE 'T001'                     TO DFHEIBLK-TRMID.
+           MOVE WS-CASE-CALEN(WS-CASE-IX)  TO DFHEIBLK-CALEN.
+           CALL 'PROGA' USING WS-DFHEIBLK WS-COMMAREA.
+           IF CA-STATUS-CODE OF WS-COMMAREA
+                       = WS-CASE-EXP-STATUS(WS-CASE-IX)
+              AND ((WS-CASE-EXP-MSG-SET(WS-CASE-IX)
+                    AND CA-MESSAGE OF WS-COMMAREA NOT EQUAL SPACES)
+               OR  (WS-CASE-EXP-MSG-BLANK(WS-CASE-IX)
+                    AND CA-MESSAGE OF WS-COMMAREA EQUAL SPACES))
+               ADD 1 TO WS-PASS-CT
+               DISPLAY 'PASS: ' WS-CASE-NAME(WS-CASE-IX)
+           ELSE
+               ADD 1 TO WS-FAIL-CT
+               DISPLAY 'FAIL: ' WS-CASE-NAME(WS-CASE-IX)
+                       ' EXPECTED=' WS-CASE-EXP-STATUS(WS-CASE-IX)
+                       ' GOT=' CA-STATUS-CODE OF WS-COMMAREA
+                       ' MSG=' CA-MESSAGE OF WS-COMMAREA
+           END-IF.
+      *
+       REPORT-RESULTS.
+           DISPLAY 'TSTDRV RESULTS: PASS=' WS-PASS-CT
+                   ' FAIL=' WS-FAIL-CT.
