@@ -0,0 +1,27 @@
+      *****************************************************************
+      * COBOL Java interoperability PROGA -> PROGB -> PROGC -> PROGD
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGD.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       01  WORK-FIELDS.
+           05  WS-DONE-MSG   PIC X(32)
+                   VALUE 'Follow-up step complete'.
+      *
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY COMAREA.
+      *
+      *
+       PROCEDURE DIVISION.
+           DISPLAY 'PROGD  corr-id=' CA-CORR-ID
+                   ' request= ' CA-PROGD-REQUEST.
+           MOVE WS-DONE-MSG        TO CA-PROGD-RESPONSE.
+           SET CA-PROGD-ST-OK      TO TRUE.
+           DISPLAY 'PROGD  corr-id=' CA-CORR-ID
+                   ' response= ' CA-PROGD-RESPONSE.
+      *
+           EXEC CICS RETURN END-EXEC.
