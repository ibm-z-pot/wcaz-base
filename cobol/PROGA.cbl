@@ -10,20 +10,249 @@
        01  WORK-FIELDS.
            05  WS-MESSAGE    PIC X(32)    VALUE 'Hello from COBOL'.
        01  CA.
-           05  CA-MESSAGE    PIC X(32).
+           COPY COMAREA.
+       01  WS-LINK-RESP.
+           05  WS-RESP           PIC S9(8) COMP.
+           05  WS-RESP2          PIC S9(8) COMP.
+       01  WS-CORR-BUILD.
+           05  WS-CORR-TASKN     PIC 9(07).
+           05  WS-CORR-TIME      PIC 9(07).
+       01  AUDIT-RECORD.
+           COPY AUDITREC.
+       01  WS-AUDIT-RESP.
+           05  WS-FILE-RESP      PIC S9(8) COMP.
+           05  WS-FILE-RESP2     PIC S9(8) COMP.
+       01  WS-ABSTIME-FIELDS.
+           05  WS-ABSTIME        PIC S9(15) COMP-3.
+           05  WS-TXN-ABSTIME-START
+                                 PIC S9(15) COMP-3.
+           05  WS-TXN-ABSTIME-END
+                                 PIC S9(15) COMP-3.
+       01  WS-PROGB-TABLE-DATA.
+           05  FILLER            PIC X(12) VALUE 'PRODPROGB   '.
+           05  FILLER            PIC X(12) VALUE 'TESTPROGBSTB'.
+       01  WS-PROGB-TABLE REDEFINES WS-PROGB-TABLE-DATA.
+           05  WS-PROGB-ENTRY OCCURS 2 TIMES
+                       INDEXED BY WS-PROGB-IDX.
+               10  WS-PROGB-SCENARIO   PIC X(04).
+               10  WS-PROGB-PGMNAME    PIC X(08).
+       01  WS-ABEND-FIELDS.
+           05  WS-ABEND-CODE     PIC X(04).
+       01  WS-EXCL-USER-DATA.
+           05  FILLER            PIC X(08) VALUE 'DISABLED'.
+           05  FILLER            PIC X(08) VALUE 'REVOKED1'.
+           05  FILLER            PIC X(08) VALUE 'REVOKED2'.
+       01  WS-EXCL-USER-TABLE REDEFINES WS-EXCL-USER-DATA.
+           05  WS-EXCL-USER-ENTRY OCCURS 3 TIMES
+                       INDEXED BY WS-EXCL-USER-IDX.
+               10  WS-EXCL-USER-ID     PIC X(08).
+       01  WS-AUTH-SW              PIC X(01).
+           88  WS-AUTH-OK                     VALUE 'Y'.
+           88  WS-AUTH-REJECTED               VALUE 'N'.
+       01  WS-ASSIGN-FIELDS.
+           05  WS-USER-ID            PIC X(08).
+      * WS-MIN-CALEN-FOR-STATUS is the byte offset+length of
+      * CA-STATUS-CODE within COMAREA (CA-CORR-ID 16 + CA-SCENARIO 4
+      * + CA-STATUS-CODE 2) - the smallest commarea a caller can have
+      * allocated and still safely receive a status code back. Revisit
+      * this literal if COMAREA's leading fields are ever reordered.
+       01  WS-MIN-CALEN-FOR-STATUS  PIC 9(05) VALUE 22.
       *
        LINKAGE SECTION.
        01  DFHCOMMAREA.
-           05  FILLER              PIC X OCCURS 1 TO 24576
-                                    DEPENDING ON EIBCALEN.
+           COPY COMAREA.
       *
        PROCEDURE DIVISION.
-           MOVE WS-MESSAGE TO CA-MESSAGE.
-           DISPLAY 'PROGA  request= ' CA-MESSAGE.
-           EXEC CICS LINK
-                     PROGRAM('PROGB')
-                     COMMAREA(CA)
+           MOVE EIBTASKN TO WS-CORR-TASKN.
+           MOVE EIBTIME  TO WS-CORR-TIME.
+           STRING 'T' WS-CORR-TASKN 'S' WS-CORR-TIME
+                  DELIMITED BY SIZE INTO CA-CORR-ID OF CA.
+           MOVE CA-CORR-ID OF CA TO AUD-CORR-ID.
+           MOVE EIBTRMID   TO AUD-TERM-ID.
+           EXEC CICS ASSIGN
+                     USERID(WS-USER-ID)
            END-EXEC.
-           DISPLAY 'PROGB response= ' CA-MESSAGE.
+           MOVE WS-USER-ID TO AUD-USER-ID.
+           MOVE SPACES     TO AUD-ABEND-CODE.
       *
+           EXEC CICS HANDLE ABEND
+                     LABEL(ABEND-CLEANUP)
+           END-EXEC.
+      *
+           IF EIBCALEN < LENGTH OF DFHCOMMAREA
+               DISPLAY 'PROGA ERROR corr-id=' CA-CORR-ID OF CA
+                       ' COMMAREA TOO SHORT EIBCALEN=' EIBCALEN
+               SET CA-ST-INVALID-REQUEST OF CA TO TRUE
+               MOVE SPACES TO AUD-INBOUND-MSG
+               MOVE SPACES TO AUD-RESPONSE-MSG
+               EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+               EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                         YYYYMMDD(AUD-DATE)
+                         TIME(AUD-TIME)
+               END-EXEC
+               SET AUD-FAILURE TO TRUE
+               MOVE CA-STATUS-CODE OF CA TO AUD-STATUS-CODE
+               EXEC CICS WRITE FILE('AUDITF')
+                         FROM(AUDIT-RECORD)
+                         RIDFLD(AUD-CORR-ID)
+                         RESP(WS-FILE-RESP)
+                         RESP2(WS-FILE-RESP2)
+               END-EXEC
+               IF WS-FILE-RESP NOT EQUAL DFHRESP(NORMAL)
+                   DISPLAY 'PROGA ERROR corr-id=' CA-CORR-ID OF CA
+                           ' AUDIT WRITE FAILED RESP=' WS-FILE-RESP
+                           ' RESP2=' WS-FILE-RESP2
+               END-IF
+      *
+      * A commarea too small to even hold CA-STATUS-CODE cannot be
+      * written back safely - the reject is still audited above, but
+      * the caller gets nothing back on the wire in that case.
+               IF EIBCALEN NOT LESS THAN WS-MIN-CALEN-FOR-STATUS
+                   MOVE CA-STATUS-CODE OF CA
+                        TO CA-STATUS-CODE OF DFHCOMMAREA
+               END-IF
+           ELSE
+               MOVE WS-MESSAGE TO CA-MESSAGE OF CA
+               SET CA-ST-OK OF CA TO TRUE
+               DISPLAY 'PROGA  corr-id=' CA-CORR-ID OF CA ' request= '
+                       CA-MESSAGE OF CA
+               MOVE CA-MESSAGE OF CA TO AUD-INBOUND-MSG
+      *
+               SET WS-AUTH-OK TO TRUE
+               SET WS-EXCL-USER-IDX TO 1
+               SEARCH WS-EXCL-USER-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-EXCL-USER-ID(WS-EXCL-USER-IDX)
+                            EQUAL WS-USER-ID
+                       SET WS-AUTH-REJECTED TO TRUE
+               END-SEARCH
+      *
+               IF WS-AUTH-REJECTED
+                   DISPLAY 'PROGA ERROR corr-id=' CA-CORR-ID OF CA
+                           ' UNAUTHORIZED CALLER user=' WS-USER-ID
+                           ' term=' EIBTRMID
+                   SET CA-ST-UNAUTHORIZED OF CA TO TRUE
+                   MOVE SPACES TO AUD-RESPONSE-MSG
+                   SET AUD-FAILURE TO TRUE
+                   MOVE CA-STATUS-CODE OF CA TO AUD-STATUS-CODE
+                   EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+                   EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                             YYYYMMDD(AUD-DATE)
+                             TIME(AUD-TIME)
+                   END-EXEC
+                   EXEC CICS WRITE FILE('AUDITF')
+                             FROM(AUDIT-RECORD)
+                             RIDFLD(AUD-CORR-ID)
+                             RESP(WS-FILE-RESP)
+                             RESP2(WS-FILE-RESP2)
+                   END-EXEC
+                   IF WS-FILE-RESP NOT EQUAL DFHRESP(NORMAL)
+                       DISPLAY 'PROGA ERROR corr-id=' CA-CORR-ID OF CA
+                               ' AUDIT WRITE FAILED RESP=' WS-FILE-RESP
+                               ' RESP2=' WS-FILE-RESP2
+                   END-IF
+               ELSE
+                   EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+                   EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                             YYYYMMDD(AUD-DATE)
+                             TIME(AUD-TIME)
+                   END-EXEC
+                   MOVE WS-ABSTIME TO WS-TXN-ABSTIME-START
+                   MOVE CA-SCENARIO OF DFHCOMMAREA TO CA-SCENARIO OF CA
+                   MOVE CA-TRAN-TYPE OF DFHCOMMAREA
+                        TO CA-TRAN-TYPE OF CA
+                   MOVE CA-ACCOUNT-ID OF DFHCOMMAREA
+                        TO CA-ACCOUNT-ID OF CA
+                   MOVE CA-AMOUNT OF DFHCOMMAREA TO CA-AMOUNT OF CA
+                   MOVE CA-DETAIL OF DFHCOMMAREA TO CA-DETAIL OF CA
+      *
+                   SET WS-PROGB-IDX TO 1
+                   SEARCH WS-PROGB-ENTRY
+                       AT END
+                           SET WS-PROGB-IDX TO 1
+                       WHEN WS-PROGB-SCENARIO(WS-PROGB-IDX)
+                                EQUAL CA-SCENARIO OF CA
+                           CONTINUE
+                   END-SEARCH
+      *
+                   EXEC CICS LINK
+                             PROGRAM(WS-PROGB-PGMNAME(WS-PROGB-IDX))
+                             COMMAREA(CA)
+                             RESP(WS-RESP)
+                             RESP2(WS-RESP2)
+                   END-EXEC
+                   IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+                       DISPLAY 'PROGA ERROR corr-id=' CA-CORR-ID OF CA
+                               ' LINK PROGB FAILED RESP=' WS-RESP
+                               ' RESP2=' WS-RESP2
+                       SET CA-ST-DOWNSTREAM-UNAVAILABLE OF CA TO TRUE
+                       SET CA-RESPONSE-NOT-DEFAULTED OF CA TO TRUE
+                       MOVE ZERO TO CA-ELAPSED-PROGB OF CA
+                       MOVE ZERO TO CA-ELAPSED-PROGC OF CA
+                       MOVE SPACES TO AUD-RESPONSE-MSG
+                       SET AUD-FAILURE TO TRUE
+                   ELSE
+                       DISPLAY 'PROGB response= corr-id=' CA-CORR-ID
+                               OF CA ' msg= ' CA-MESSAGE OF CA
+                               ' status=' CA-STATUS-CODE OF CA
+                       MOVE CA-MESSAGE OF CA TO AUD-RESPONSE-MSG
+                       IF CA-ST-OK OF CA OR CA-ST-DEFAULTED OF CA
+                           SET AUD-SUCCESS TO TRUE
+                       ELSE
+                           SET AUD-FAILURE TO TRUE
+                       END-IF
+                   END-IF
+                   EXEC CICS ASKTIME ABSTIME(WS-TXN-ABSTIME-END)
+                             END-EXEC
+                   COMPUTE CA-ELAPSED-PROGA OF CA =
+                           WS-TXN-ABSTIME-END - WS-TXN-ABSTIME-START
+                   DISPLAY 'PROGA  corr-id=' CA-CORR-ID OF CA
+                           ' timing(ms) PROGA=' CA-ELAPSED-PROGA OF CA
+                           ' PROGB=' CA-ELAPSED-PROGB OF CA
+                           ' PROGC=' CA-ELAPSED-PROGC OF CA
+                   MOVE CA-STATUS-CODE OF CA TO AUD-STATUS-CODE
+      *
+                   EXEC CICS WRITE FILE('AUDITF')
+                             FROM(AUDIT-RECORD)
+                             RIDFLD(AUD-CORR-ID)
+                             RESP(WS-FILE-RESP)
+                             RESP2(WS-FILE-RESP2)
+                   END-EXEC
+                   IF WS-FILE-RESP NOT EQUAL DFHRESP(NORMAL)
+                       DISPLAY 'PROGA ERROR corr-id=' CA-CORR-ID OF CA
+                               ' AUDIT WRITE FAILED RESP=' WS-FILE-RESP
+                               ' RESP2=' WS-FILE-RESP2
+                   END-IF
+               END-IF
+               MOVE CA TO DFHCOMMAREA
+           END-IF.
+      *
+           EXEC CICS RETURN END-EXEC.
+      *
+       ABEND-CLEANUP.
+           EXEC CICS ASSIGN
+                     ABCODE(WS-ABEND-CODE)
+           END-EXEC.
+           DISPLAY 'PROGA ABEND corr-id=' CA-CORR-ID OF CA
+                   ' abcode=' WS-ABEND-CODE
+                   ' inbound=' CA-MESSAGE OF CA.
+           SET CA-ST-ABEND OF CA TO TRUE.
+           MOVE CA-MESSAGE OF CA    TO AUD-RESPONSE-MSG.
+           MOVE CA-STATUS-CODE OF CA TO AUD-STATUS-CODE.
+           MOVE WS-ABEND-CODE       TO AUD-ABEND-CODE.
+           SET AUD-FAILURE          TO TRUE.
+           EXEC CICS WRITE FILE('AUDITF')
+                     FROM(AUDIT-RECORD)
+                     RIDFLD(AUD-CORR-ID)
+                     RESP(WS-FILE-RESP)
+                     RESP2(WS-FILE-RESP2)
+           END-EXEC.
+           IF WS-FILE-RESP NOT EQUAL DFHRESP(NORMAL)
+               DISPLAY 'PROGA ERROR corr-id=' CA-CORR-ID OF CA
+                       ' AUDIT WRITE FAILED RESP=' WS-FILE-RESP
+                       ' RESP2=' WS-FILE-RESP2
+           END-IF.
+           MOVE WS-ABEND-CODE       TO CA-MESSAGE OF DFHCOMMAREA.
+           MOVE CA-STATUS-CODE OF CA TO CA-STATUS-CODE OF DFHCOMMAREA.
            EXEC CICS RETURN END-EXEC.
