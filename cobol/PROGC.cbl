@@ -8,14 +8,48 @@
       *
        WORKING-STORAGE SECTION.
        01  WORK-FIELDS.
-           05  WS-BYE-MSG    PIC X(32)    VALUE 'Goodbye from COBOL'.
+           05  WS-PAYMENT-MSG
+                   PIC X(32) VALUE 'Payment approved'.
+           05  WS-INQUIRY-MSG
+                   PIC X(32) VALUE 'Inquiry completed'.
+           05  WS-NO-ACCOUNT-MSG
+                   PIC X(32) VALUE 'Rejected - no account id'.
+           05  WS-BAD-TRAN-MSG
+                   PIC X(32) VALUE 'Rejected - invalid tran type'.
+       01  WS-ABSTIME-FIELDS.
+           05  WS-ABSTIME-START  PIC S9(15) COMP-3.
+           05  WS-ABSTIME-END    PIC S9(15) COMP-3.
       *
        LINKAGE SECTION.
        01  DFHCOMMAREA.
-           05  PROGB-MESSAGE PIC X(32).
+           COPY COMAREA.
       *
       *
        PROCEDURE DIVISION.
-           MOVE WS-BYE-MSG         TO PROGB-MESSAGE.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME-START) END-EXEC.
+           DISPLAY 'PROGC  corr-id=' CA-CORR-ID ' tran=' CA-TRAN-TYPE
+                   ' acct=' CA-ACCOUNT-ID ' amount=' CA-AMOUNT.
+           IF CA-ACCOUNT-ID EQUAL SPACES
+               MOVE WS-NO-ACCOUNT-MSG TO CA-MESSAGE
+               SET CA-ST-INVALID-REQUEST TO TRUE
+           ELSE
+               IF CA-TRAN-PAYMENT
+                   MOVE WS-PAYMENT-MSG TO CA-MESSAGE
+                   SET CA-ST-OK        TO TRUE
+               ELSE
+                   IF CA-TRAN-INQUIRY
+                       MOVE WS-INQUIRY-MSG TO CA-MESSAGE
+                       SET CA-ST-OK        TO TRUE
+                   ELSE
+                       MOVE WS-BAD-TRAN-MSG      TO CA-MESSAGE
+                       SET CA-ST-INVALID-REQUEST TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+           DISPLAY 'PROGC  corr-id=' CA-CORR-ID
+                   ' response= ' CA-MESSAGE.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME-END) END-EXEC.
+           COMPUTE CA-ELAPSED-PROGC =
+                   WS-ABSTIME-END - WS-ABSTIME-START.
       *
            EXEC CICS RETURN END-EXEC.
