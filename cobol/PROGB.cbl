@@ -9,23 +9,136 @@
        WORKING-STORAGE SECTION.
        01  WORK-FIELDS.
            05  WS-HELLO-MSG  PIC X(32)    VALUE 'Hello from COBOL'.
-           05  WS-BYE-MSG    PIC X(32)    VALUE 'Goodbye from COBOL'.
+           05  WS-DEGRADED-MSG
+                   PIC X(32) VALUE 'Degraded - PROGC unavailable'.
        01  CA.
-           05  PROGC-MESSAGE PIC X(32).
+           COPY COMAREA.
+       01  WS-LINK-RESP.
+           05  WS-RESP           PIC S9(8) COMP.
+           05  WS-RESP2          PIC S9(8) COMP.
+       01  WS-ABSTIME-FIELDS.
+           05  WS-ABSTIME-START  PIC S9(15) COMP-3.
+           05  WS-ABSTIME-END    PIC S9(15) COMP-3.
+       01  WS-PROGC-TABLE-DATA.
+           05  FILLER            PIC X(12) VALUE 'PRODPROGC   '.
+           05  FILLER            PIC X(12) VALUE 'TESTPROGCSTB'.
+       01  WS-PROGC-TABLE REDEFINES WS-PROGC-TABLE-DATA.
+           05  WS-PROGC-ENTRY OCCURS 2 TIMES
+                       INDEXED BY WS-PROGC-IDX.
+               10  WS-PROGC-SCENARIO   PIC X(04).
+               10  WS-PROGC-PGMNAME    PIC X(08).
+       01  WS-PROGD-TABLE-DATA.
+           05  FILLER            PIC X(12) VALUE 'PRODPROGD   '.
+           05  FILLER            PIC X(12) VALUE 'TESTPROGDSTB'.
+       01  WS-PROGD-TABLE REDEFINES WS-PROGD-TABLE-DATA.
+           05  WS-PROGD-ENTRY OCCURS 2 TIMES
+                       INDEXED BY WS-PROGD-IDX.
+               10  WS-PROGD-SCENARIO   PIC X(04).
+               10  WS-PROGD-PGMNAME    PIC X(08).
+       01  WS-PROGC-RETRY-FIELDS.
+           05  WS-PROGC-RETRY-MAX    PIC 9(01) VALUE 2.
+           05  WS-PROGC-RETRY-COUNT  PIC 9(01) VALUE 0.
+           05  WS-PROGC-RETRY-DELAY  PIC 9(03) VALUE 1.
       *
        LINKAGE SECTION.
        01  DFHCOMMAREA.
-           05  PROGA-MESSAGE PIC X(32).
+           COPY COMAREA.
       *
       *
        PROCEDURE DIVISION.
-           MOVE WS-HELLO-MSG       TO PROGC-MESSAGE.
-           DISPLAY 'PROGB  request= ' PROGC-MESSAGE.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME-START) END-EXEC.
+           MOVE CA-CORR-ID OF DFHCOMMAREA TO CA-CORR-ID OF CA.
+           MOVE CA-SCENARIO OF DFHCOMMAREA TO CA-SCENARIO OF CA.
+           MOVE CA-TRAN-TYPE OF DFHCOMMAREA TO CA-TRAN-TYPE OF CA.
+           MOVE CA-ACCOUNT-ID OF DFHCOMMAREA TO CA-ACCOUNT-ID OF CA.
+           MOVE CA-AMOUNT OF DFHCOMMAREA TO CA-AMOUNT OF CA.
+           MOVE CA-DETAIL OF DFHCOMMAREA TO CA-DETAIL OF CA.
+           MOVE WS-HELLO-MSG       TO CA-MESSAGE OF CA.
+           DISPLAY 'PROGB  corr-id=' CA-CORR-ID OF CA
+                   ' request= ' CA-MESSAGE OF CA.
+           SET WS-PROGC-IDX TO 1.
+           SEARCH WS-PROGC-ENTRY
+               AT END
+                   SET WS-PROGC-IDX TO 1
+               WHEN WS-PROGC-SCENARIO(WS-PROGC-IDX)
+                        EQUAL CA-SCENARIO OF CA
+                   CONTINUE
+           END-SEARCH.
+           MOVE 0 TO WS-PROGC-RETRY-COUNT.
+           MOVE -1 TO WS-RESP.
+           PERFORM PROGC-LINK-ATTEMPT
+               UNTIL WS-RESP EQUAL DFHRESP(NORMAL)
+                  OR WS-PROGC-RETRY-COUNT > WS-PROGC-RETRY-MAX.
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+               DISPLAY 'PROGB ERROR corr-id=' CA-CORR-ID OF CA
+                       ' LINK PROGC FAILED AFTER RETRIES RESP=' WS-RESP
+                       ' RESP2=' WS-RESP2
+               DISPLAY 'PROGB  corr-id=' CA-CORR-ID OF CA
+                       ' PROGC UNAVAILABLE - USING DEGRADED RESPONSE'
+               SET CA-ST-DEFAULTED OF DFHCOMMAREA TO TRUE
+               SET CA-RESPONSE-DEFAULTED OF DFHCOMMAREA TO TRUE
+               MOVE WS-DEGRADED-MSG TO CA-MESSAGE OF DFHCOMMAREA
+               MOVE ZERO TO CA-ELAPSED-PROGC OF DFHCOMMAREA
+           ELSE
+               DISPLAY 'PROGC response= corr-id=' CA-CORR-ID OF CA
+                       ' msg= ' CA-MESSAGE OF CA
+               MOVE CA-STATUS-CODE OF CA
+                    TO CA-STATUS-CODE OF DFHCOMMAREA
+               SET CA-RESPONSE-NOT-DEFAULTED OF DFHCOMMAREA TO TRUE
+               MOVE CA-MESSAGE OF CA TO CA-MESSAGE OF DFHCOMMAREA
+               MOVE CA-ELAPSED-PROGC OF CA
+                    TO CA-ELAPSED-PROGC OF DFHCOMMAREA
+           END-IF.
+      *
+           MOVE CA-MESSAGE OF DFHCOMMAREA TO CA-PROGD-REQUEST OF CA.
+           SET WS-PROGD-IDX TO 1.
+           SEARCH WS-PROGD-ENTRY
+               AT END
+                   SET WS-PROGD-IDX TO 1
+               WHEN WS-PROGD-SCENARIO(WS-PROGD-IDX)
+                        EQUAL CA-SCENARIO OF CA
+                   CONTINUE
+           END-SEARCH.
            EXEC CICS LINK
-                     PROGRAM('PROGC')
+                     PROGRAM(WS-PROGD-PGMNAME(WS-PROGD-IDX))
                      COMMAREA(CA)
+                     RESP(WS-RESP)
+                     RESP2(WS-RESP2)
            END-EXEC.
-           DISPLAY 'PROGC response= ' PROGC-MESSAGE.
-           MOVE WS-BYE-MSG         TO PROGA-MESSAGE.
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+               DISPLAY 'PROGB ERROR corr-id=' CA-CORR-ID OF CA
+                       ' LINK PROGD FAILED RESP=' WS-RESP
+                       ' RESP2=' WS-RESP2
+               SET CA-PROGD-ST-UNAVAILABLE OF DFHCOMMAREA TO TRUE
+           ELSE
+               DISPLAY 'PROGD response= corr-id=' CA-CORR-ID OF CA
+                       ' msg= ' CA-PROGD-RESPONSE OF CA
+               MOVE CA-PROGD-RESPONSE OF CA
+                    TO CA-PROGD-RESPONSE OF DFHCOMMAREA
+               MOVE CA-PROGD-STATUS-CODE OF CA
+                    TO CA-PROGD-STATUS-CODE OF DFHCOMMAREA
+           END-IF.
+      *
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME-END) END-EXEC.
+           COMPUTE CA-ELAPSED-PROGB OF DFHCOMMAREA =
+                   WS-ABSTIME-END - WS-ABSTIME-START.
       *
            EXEC CICS RETURN END-EXEC.
+      *
+       PROGC-LINK-ATTEMPT.
+           ADD 1 TO WS-PROGC-RETRY-COUNT.
+           EXEC CICS LINK
+                     PROGRAM(WS-PROGC-PGMNAME(WS-PROGC-IDX))
+                     COMMAREA(CA)
+                     RESP(WS-RESP)
+                     RESP2(WS-RESP2)
+           END-EXEC.
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+              AND WS-PROGC-RETRY-COUNT <= WS-PROGC-RETRY-MAX
+               DISPLAY 'PROGB  corr-id=' CA-CORR-ID OF CA
+                       ' LINK PROGC FAILED RESP=' WS-RESP
+                       ' RETRYING ATTEMPT=' WS-PROGC-RETRY-COUNT
+               EXEC CICS DELAY
+                         FOR SECONDS(WS-PROGC-RETRY-DELAY)
+               END-EXEC
+           END-IF.
